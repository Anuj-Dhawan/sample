@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMMRPT.
+
+      *****************************************************************
+      *  READS THE DETAIL RECORDS WRITTEN BY LOANAPP TO LOAN-OUTPUT-
+      *  FILE AND PRODUCES A MANAGEMENT SUMMARY REPORT OF APPROVED VS.
+      *  DENIED APPLICATION COUNTS AND LOAN-AMOUNT DOLLAR VOLUME,
+      *  BROKEN OUT BY CREDIT-SCORE BAND (<600, 600-699, 700-749,
+      *  750+), SO THIS NO LONGER HAS TO BE TALLIED BY HAND.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-OUTPUT-FILE ASSIGN TO 'LOANOUT.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO 'SUMMRPT.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-OUTPUT-FILE.
+           COPY LOANOUT.
+
+       FD  SUMMARY-FILE.
+           COPY SUMMARY.
+
+       WORKING-STORAGE SECTION.
+       01  EOF-FLAG                PIC X VALUE 'N'.
+           88  EOF-REACHED         VALUE 'Y'.
+           88  NOT-EOF             VALUE 'N'.
+
+       01  WS-BAND-IDX              PIC 9(01).
+       01  WS-BAND-TABLE.
+           05  WS-BAND-ENTRY OCCURS 4 TIMES.
+               10  WS-BAND-LABEL       PIC X(12).
+               10  WS-BAND-APPR-COUNT  PIC 9(05) VALUE 0.
+               10  WS-BAND-APPR-AMOUNT PIC 9(09)V99 VALUE 0.
+               10  WS-BAND-DENY-COUNT  PIC 9(05) VALUE 0.
+               10  WS-BAND-DENY-AMOUNT PIC 9(09)V99 VALUE 0.
+
+       01  WS-TOTAL-APPR-COUNT      PIC 9(05) VALUE 0.
+       01  WS-TOTAL-APPR-AMOUNT     PIC 9(09)V99 VALUE 0.
+       01  WS-TOTAL-DENY-COUNT      PIC 9(05) VALUE 0.
+       01  WS-TOTAL-DENY-AMOUNT     PIC 9(09)V99 VALUE 0.
+
+      *    SCRATCH FIELDS FOR COMPUTE-APPROVAL-RATE SO THE SAME
+      *    CALCULATION CAN BE RUN FOR A SINGLE BAND OR FOR THE GRAND
+      *    TOTAL - APPROVED / (APPROVED + DENIED), GUARDED AGAINST A
+      *    BAND (OR RUN) WITH NO APPLICATIONS AT ALL.
+       01  WS-RATE-APPR-COUNT       PIC 9(05) VALUE 0.
+       01  WS-RATE-DENY-COUNT       PIC 9(05) VALUE 0.
+       01  WS-RATE-BASE-COUNT       PIC 9(06) VALUE 0.
+       01  WS-APPROVAL-RATE-PCT     PIC 9(03)V9(02) VALUE 0.
+
+       01  WS-SUMMARY-HEADER.
+           05  SR-HDR-RECORD-TYPE      PIC X(03) VALUE 'HDR'.
+           05  SR-HDR-RUN-DATE         PIC X(08).
+           05  SR-HDR-LAYOUT-VERSION   PIC X(04) VALUE 'V002'.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+
+       01  WS-SUMMARY-TRAILER.
+           05  SR-TRL-RECORD-TYPE       PIC X(03) VALUE 'TRL'.
+           05  SR-TRL-APPROVED-COUNT    PIC 9(05).
+           05  SR-TRL-APPROVED-AMOUNT   PIC 9(09)V99.
+           05  SR-TRL-DENIED-COUNT      PIC 9(05).
+           05  SR-TRL-DENIED-AMOUNT     PIC 9(09)V99.
+           05  SR-TRL-APPROVAL-RATE-PCT PIC 9(03)V9(02).
+           05  FILLER                   PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-BAND-LABELS
+
+           OPEN INPUT LOAN-OUTPUT-FILE
+           OPEN OUTPUT SUMMARY-FILE
+
+           PERFORM WRITE-SUMMARY-HEADER
+
+           PERFORM UNTIL EOF-REACHED
+               READ LOAN-OUTPUT-FILE
+                   AT END
+                       SET EOF-REACHED TO TRUE
+                   NOT AT END
+                       IF LOR-RECORD-TYPE = 'DET'
+                           PERFORM ACCUMULATE-BAND-TOTALS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-BAND-DETAIL-RECORDS
+           PERFORM WRITE-SUMMARY-TRAILER
+
+           CLOSE LOAN-OUTPUT-FILE
+           CLOSE SUMMARY-FILE
+
+           DISPLAY 'MANAGEMENT SUMMARY REPORT GENERATION COMPLETE'
+           STOP RUN.
+
+       INITIALIZE-BAND-LABELS.
+           MOVE '<600        '  TO WS-BAND-LABEL (1)
+           MOVE '600-699     '  TO WS-BAND-LABEL (2)
+           MOVE '700-749     '  TO WS-BAND-LABEL (3)
+           MOVE '750+        '  TO WS-BAND-LABEL (4).
+
+       DETERMINE-BAND-INDEX.
+           EVALUATE TRUE
+               WHEN LOR-CREDIT-SCORE < 600
+                   MOVE 1 TO WS-BAND-IDX
+               WHEN LOR-CREDIT-SCORE < 700
+                   MOVE 2 TO WS-BAND-IDX
+               WHEN LOR-CREDIT-SCORE < 750
+                   MOVE 3 TO WS-BAND-IDX
+               WHEN OTHER
+                   MOVE 4 TO WS-BAND-IDX
+           END-EVALUATE.
+
+       ACCUMULATE-BAND-TOTALS.
+           PERFORM DETERMINE-BAND-INDEX
+           IF LOR-STATUS = 'APPROVED'
+               ADD 1 TO WS-BAND-APPR-COUNT (WS-BAND-IDX)
+               ADD LOR-LOAN-AMOUNT
+                   TO WS-BAND-APPR-AMOUNT (WS-BAND-IDX)
+           ELSE
+               ADD 1 TO WS-BAND-DENY-COUNT (WS-BAND-IDX)
+               ADD LOR-LOAN-AMOUNT
+                   TO WS-BAND-DENY-AMOUNT (WS-BAND-IDX)
+           END-IF.
+
+       WRITE-SUMMARY-HEADER.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO SR-HDR-RUN-DATE
+           MOVE WS-SUMMARY-HEADER TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+
+       WRITE-BAND-DETAIL-RECORDS.
+           PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+                   UNTIL WS-BAND-IDX > 4
+               MOVE 'DET'                          TO SUM-RECORD-TYPE
+               MOVE WS-BAND-LABEL (WS-BAND-IDX)     TO SUM-BAND-LABEL
+               MOVE WS-BAND-APPR-COUNT (WS-BAND-IDX)
+                                                TO SUM-APPROVED-COUNT
+               MOVE WS-BAND-APPR-AMOUNT (WS-BAND-IDX)
+                                                TO SUM-APPROVED-AMOUNT
+               MOVE WS-BAND-DENY-COUNT (WS-BAND-IDX)
+                                                TO SUM-DENIED-COUNT
+               MOVE WS-BAND-DENY-AMOUNT (WS-BAND-IDX)
+                                                TO SUM-DENIED-AMOUNT
+               MOVE WS-BAND-APPR-COUNT (WS-BAND-IDX)
+                                                TO WS-RATE-APPR-COUNT
+               MOVE WS-BAND-DENY-COUNT (WS-BAND-IDX)
+                                                TO WS-RATE-DENY-COUNT
+               PERFORM COMPUTE-APPROVAL-RATE
+               MOVE WS-APPROVAL-RATE-PCT       TO SUM-APPROVAL-RATE-PCT
+               WRITE SUMMARY-RECORD
+
+               ADD WS-BAND-APPR-COUNT (WS-BAND-IDX)
+                   TO WS-TOTAL-APPR-COUNT
+               ADD WS-BAND-APPR-AMOUNT (WS-BAND-IDX)
+                   TO WS-TOTAL-APPR-AMOUNT
+               ADD WS-BAND-DENY-COUNT (WS-BAND-IDX)
+                   TO WS-TOTAL-DENY-COUNT
+               ADD WS-BAND-DENY-AMOUNT (WS-BAND-IDX)
+                   TO WS-TOTAL-DENY-AMOUNT
+           END-PERFORM.
+
+       WRITE-SUMMARY-TRAILER.
+           MOVE WS-TOTAL-APPR-COUNT  TO SR-TRL-APPROVED-COUNT
+           MOVE WS-TOTAL-APPR-AMOUNT TO SR-TRL-APPROVED-AMOUNT
+           MOVE WS-TOTAL-DENY-COUNT  TO SR-TRL-DENIED-COUNT
+           MOVE WS-TOTAL-DENY-AMOUNT TO SR-TRL-DENIED-AMOUNT
+           MOVE WS-TOTAL-APPR-COUNT  TO WS-RATE-APPR-COUNT
+           MOVE WS-TOTAL-DENY-COUNT  TO WS-RATE-DENY-COUNT
+           PERFORM COMPUTE-APPROVAL-RATE
+           MOVE WS-APPROVAL-RATE-PCT TO SR-TRL-APPROVAL-RATE-PCT
+           MOVE WS-SUMMARY-TRAILER TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+
+       COMPUTE-APPROVAL-RATE.
+      *    APPROVED / (APPROVED + DENIED) AS A PERCENTAGE, GUARDED
+      *    AGAINST A ZERO BASE (A BAND, OR A RUN, WITH NO
+      *    APPLICATIONS AT ALL) TO AVOID A DIVIDE-BY-ZERO ABEND.
+           ADD WS-RATE-APPR-COUNT WS-RATE-DENY-COUNT
+               GIVING WS-RATE-BASE-COUNT
+           IF WS-RATE-BASE-COUNT = 0
+               MOVE 0 TO WS-APPROVAL-RATE-PCT
+           ELSE
+               COMPUTE WS-APPROVAL-RATE-PCT ROUNDED =
+                   (WS-RATE-APPR-COUNT / WS-RATE-BASE-COUNT) * 100
+           END-IF.
