@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTSCH.
+
+      *****************************************************************
+      *  READS THE APPROVED DETAIL RECORDS WRITTEN BY LOANAPP TO
+      *  LOAN-OUTPUT-FILE AND PRODUCES A PER-CUSTOMER MONTHLY
+      *  AMORTIZATION SCHEDULE, USING THE LOAN-AMOUNT AND RISK-TIER
+      *  INTEREST RATE THAT LOANAPP ASSIGNED. TERM IS FIXED AT
+      *  WS-TERM-MONTHS UNTIL A PER-LOAN TERM IS CAPTURED ON INPUT.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-OUTPUT-FILE ASSIGN TO 'LOANOUT.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMORT-OUTPUT-FILE ASSIGN TO 'AMORTSCH.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-OUTPUT-FILE.
+           COPY LOANOUT.
+
+       FD  AMORT-OUTPUT-FILE.
+           COPY AMORT.
+
+       WORKING-STORAGE SECTION.
+       01  EOF-FLAG                PIC X VALUE 'N'.
+           88  EOF-REACHED         VALUE 'Y'.
+           88  NOT-EOF             VALUE 'N'.
+       01  WS-TERM-MONTHS           PIC 9(03) VALUE 60.
+       01  WS-PAYMENT-NUM           PIC 9(03).
+       01  WS-MONTHLY-RATE          USAGE COMP-2.
+       01  WS-RATE-FACTOR           USAGE COMP-2.
+       01  WS-PAYMENT-AMOUNT        PIC 9(07)V99.
+       01  WS-BALANCE               PIC 9(09)V99.
+       01  WS-INTEREST-PORTION      PIC 9(07)V99.
+       01  WS-PRINCIPAL-PORTION     PIC 9(07)V99.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT LOAN-OUTPUT-FILE
+           OPEN OUTPUT AMORT-OUTPUT-FILE
+
+           PERFORM UNTIL EOF-REACHED
+               READ LOAN-OUTPUT-FILE
+                   AT END
+                       SET EOF-REACHED TO TRUE
+                   NOT AT END
+                       IF LOR-RECORD-TYPE = 'DET'
+                               AND LOR-STATUS = 'APPROVED'
+                           PERFORM BUILD-AMORTIZATION-SCHEDULE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LOAN-OUTPUT-FILE
+           CLOSE AMORT-OUTPUT-FILE
+
+           DISPLAY 'AMORTIZATION SCHEDULE GENERATION COMPLETE'
+           STOP RUN.
+
+       BUILD-AMORTIZATION-SCHEDULE.
+           COMPUTE WS-MONTHLY-RATE =
+               LOR-INTEREST-RATE / 100 / 12
+           IF WS-MONTHLY-RATE = 0
+      *        A 0% PROMOTIONAL TIER (RATETBL.DAT, REQ 009) HAS NO
+      *        INTEREST TO AMORTIZE - THE USUAL RATE-FACTOR FORMULA
+      *        DIVIDES BY ZERO HERE, SO SPLIT PRINCIPAL EVENLY OVER
+      *        THE TERM INSTEAD.
+               COMPUTE WS-PAYMENT-AMOUNT ROUNDED =
+                   LOR-LOAN-AMOUNT / WS-TERM-MONTHS
+           ELSE
+               COMPUTE WS-RATE-FACTOR =
+                   (1 + WS-MONTHLY-RATE) ** WS-TERM-MONTHS
+               COMPUTE WS-PAYMENT-AMOUNT ROUNDED =
+                   LOR-LOAN-AMOUNT * WS-MONTHLY-RATE * WS-RATE-FACTOR
+                   / (WS-RATE-FACTOR - 1)
+           END-IF
+
+           MOVE LOR-LOAN-AMOUNT TO WS-BALANCE
+
+           PERFORM VARYING WS-PAYMENT-NUM FROM 1 BY 1
+                   UNTIL WS-PAYMENT-NUM > WS-TERM-MONTHS
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PRINCIPAL-PORTION =
+                   WS-PAYMENT-AMOUNT - WS-INTEREST-PORTION
+
+               IF WS-PAYMENT-NUM = WS-TERM-MONTHS
+      *            THE FINAL PAYMENT'S PRINCIPAL IS WHATEVER BALANCE
+      *            IS STILL OUTSTANDING (ROUNDING OVER THE TERM CAN
+      *            LEAVE IT A FEW CENTS OFF THE COMPUTED PORTION
+      *            ABOVE), NOT THAT PORTION PLUS THE BALANCE ON TOP.
+                   MOVE WS-BALANCE TO WS-PRINCIPAL-PORTION
+                   MOVE 0 TO WS-BALANCE
+               ELSE
+                   SUBTRACT WS-PRINCIPAL-PORTION FROM WS-BALANCE
+               END-IF
+
+               MOVE LOR-CUSTOMER-ID     TO AMT-CUSTOMER-ID
+               MOVE WS-PAYMENT-NUM      TO AMT-PAYMENT-NUMBER
+               MOVE WS-PAYMENT-AMOUNT   TO AMT-PAYMENT-AMOUNT
+               MOVE WS-PRINCIPAL-PORTION TO AMT-PRINCIPAL-PORTION
+               MOVE WS-INTEREST-PORTION TO AMT-INTEREST-PORTION
+               MOVE WS-BALANCE          TO AMT-REMAINING-BALANCE
+               WRITE AMORT-RECORD
+           END-PERFORM.
