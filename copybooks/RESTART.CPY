@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  RESTART.CPY - BATCH CHECKPOINT/RESTART CONTROL RECORD LAYOUT
+      *****************************************************************
+       01  RESTART-RECORD.
+           05  RST-LAST-CUSTOMER-ID    PIC X(05).
+           05  RST-RECORD-COUNT        PIC 9(05).
+           05  RST-APPROVED-COUNT      PIC 9(05).
+           05  RST-DENIED-COUNT        PIC 9(05).
+           05  RST-REJECTED-COUNT      PIC 9(05).
+           05  RST-TOTAL-APPROVED-AMT  PIC 9(09)V99.
+           05  RST-STATUS              PIC X(01).
