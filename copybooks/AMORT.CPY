@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  AMORT.CPY - AMORTIZATION SCHEDULE DETAIL RECORD LAYOUT
+      *****************************************************************
+       01  AMORT-RECORD.
+           05  AMT-CUSTOMER-ID         PIC X(05).
+           05  AMT-PAYMENT-NUMBER      PIC 9(03).
+           05  AMT-PAYMENT-AMOUNT      PIC 9(07)V99.
+           05  AMT-PRINCIPAL-PORTION   PIC 9(07)V99.
+           05  AMT-INTEREST-PORTION    PIC 9(07)V99.
+           05  AMT-REMAINING-BALANCE   PIC 9(09)V99.
