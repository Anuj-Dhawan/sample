@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  SUMMARY.CPY - MANAGEMENT SUMMARY REPORT RECORD LAYOUT
+      *  ONE DET ROW PER CREDIT-SCORE BAND, BRACKETED BY AN HDR AND
+      *  A TRL GRAND-TOTAL ROW - SAME HDR/DET/TRL CONVENTION AS
+      *  LOAN-OUTPUT-FILE.
+      *****************************************************************
+       01  SUMMARY-RECORD.
+           05  SUM-RECORD-TYPE      PIC X(03).
+           05  SUM-BAND-LABEL       PIC X(12).
+           05  SUM-APPROVED-COUNT   PIC 9(05).
+           05  SUM-APPROVED-AMOUNT  PIC 9(09)V99.
+           05  SUM-DENIED-COUNT     PIC 9(05).
+           05  SUM-DENIED-AMOUNT    PIC 9(09)V99.
+           05  SUM-APPROVAL-RATE-PCT PIC 9(03)V9(02).
+           05  FILLER               PIC X(08).
