@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  RATETBL.CPY - EXTERNALIZED CREDIT-SCORE-BAND-TO-RATE TABLE
+      *  ENTRY LAYOUT. ROWS MUST BE ORDERED BEST-TIER-FIRST SINCE
+      *  DETERMINE-RISK-TIER STEPS FORWARD THROUGH THE TABLE WHEN A
+      *  LOAN-AMOUNT EXCEEDS A MATCHED TIER'S RT-MAX-AMOUNT.
+      *****************************************************************
+       01  RATE-TABLE-RECORD.
+           05  RT-LOW-SCORE        PIC 9(03).
+           05  RT-HIGH-SCORE       PIC 9(03).
+           05  RT-TIER-NAME        PIC X(08).
+           05  RT-INTEREST-RATE    PIC 9(02)V9(03).
+           05  RT-MAX-AMOUNT       PIC 9(09)V99.
