@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  LOANOUT.CPY - LOAN APPLICATION OUTPUT DETAIL RECORD LAYOUT
+      *****************************************************************
+       01  LOAN-OUTPUT-RECORD.
+           05  LOR-RECORD-TYPE     PIC X(03).
+           05  LOR-CUSTOMER-ID     PIC X(05).
+           05  LOR-CUSTOMER-NAME   PIC X(20).
+           05  LOR-STATUS          PIC X(08).
+           05  LOR-RISK-TIER       PIC X(08).
+           05  LOR-INTEREST-RATE   PIC 9(02)V9(03).
+           05  LOR-CREDIT-SCORE    PIC 9(03).
+           05  LOR-LOAN-AMOUNT     PIC 9(07)V99.
+           05  LOR-CO-BORROWER-ID   PIC X(05).
+           05  LOR-CO-BORROWER-NAME PIC X(20).
+           05  FILLER               PIC X(01).
