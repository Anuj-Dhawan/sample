@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CUSTMAST.CPY - CUSTOMER MASTER RECORD LAYOUT
+      *****************************************************************
+       01  CUSTMAST-RECORD.
+           05  CM-CUSTOMER-ID          PIC X(05).
+           05  CM-ACTIVE-LOAN-FLAG     PIC X(01).
+               88  CM-HAS-ACTIVE-LOAN  VALUE 'Y'.
+           05  CM-DEFAULT-FLAG         PIC X(01).
+               88  CM-HAS-DEFAULT      VALUE 'Y'.
+           05  CM-OPEN-LOAN-BALANCE    PIC 9(9)V99.
+           05  FILLER                  PIC X(10).
