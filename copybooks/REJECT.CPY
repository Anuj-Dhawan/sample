@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  REJECT.CPY - MALFORMED INPUT REJECT RECORD LAYOUT
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  REJ-CUSTOMER-ID         PIC X(05).
+           05  REJ-CUSTOMER-NAME       PIC X(20).
+           05  REJ-BAD-FIELD           PIC X(15).
+           05  REJ-REASON-TEXT         PIC X(40).
