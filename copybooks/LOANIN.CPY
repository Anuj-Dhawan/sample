@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  LOANIN.CPY - LOAN APPLICATION INPUT RECORD LAYOUT
+      *****************************************************************
+       01  LOAN-INPUT-RECORD.
+           05  CUSTOMER-ID         PIC X(05).
+           05  CUSTOMER-NAME       PIC X(20).
+           05  LOAN-AMOUNT         PIC 9(7)V99.
+           05  CREDIT-SCORE        PIC 9(03).
+           05  CO-BORROWER-PRESENT PIC X(01).
+               88  HAS-CO-BORROWER VALUE 'Y'.
+               88  NO-CO-BORROWER  VALUE 'N'.
+           05  CO-BORROWER-ID      PIC X(05).
+           05  CO-BORROWER-NAME    PIC X(20).
+           05  CO-BORROWER-SCORE   PIC 9(03).
