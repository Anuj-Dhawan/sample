@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  EXCEPT.CPY - DENIED APPLICATION EXCEPTION RECORD LAYOUT
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-CUSTOMER-ID         PIC X(05).
+           05  EXC-CUSTOMER-NAME       PIC X(20).
+           05  EXC-REASON-CODE         PIC X(04).
+           05  EXC-REASON-TEXT         PIC X(40).
