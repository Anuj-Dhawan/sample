@@ -8,29 +8,188 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT LOAN-OUTPUT-FILE ASSIGN TO 'LOANOUT.DAT'
                ORGANIZATION IS SEQUENTIAL.
+           SELECT CUSTMAST-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'LOANEXC.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'LOANREJ.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RATETBL-FILE ASSIGN TO 'RATETBL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATETBL-STATUS.
+           SELECT RESTART-FILE ASSIGN TO 'RESTART.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  LOAN-INPUT-FILE.
-       01  LOAN-INPUT-RECORD.
-           05  CUSTOMER-ID         PIC X(05).
-           05  CUSTOMER-NAME       PIC X(20).
-           05  LOAN-AMOUNT         PIC 9(7)V99.
-           05  CREDIT-SCORE        PIC 9(03).
+           COPY LOANIN.
 
        FD  LOAN-OUTPUT-FILE.
-       01  LOAN-OUTPUT-RECORD      PIC X(80).
+           COPY LOANOUT.
+
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPT.
+
+       FD  REJECT-FILE.
+           COPY REJECT.
+
+       FD  RATETBL-FILE.
+           COPY RATETBL.
+
+       FD  RESTART-FILE.
+           COPY RESTART.
 
        WORKING-STORAGE SECTION.
        01  WS-RECORD-COUNT         PIC 9(05) VALUE 0.
        01  EOF-FLAG                PIC X VALUE 'N'.
            88  EOF-REACHED         VALUE 'Y'.
            88  NOT-EOF             VALUE 'N'.
-       01  WS-CUSTOMER-STATUS      PIC X(20).
+       01  WS-RISK-TIER            PIC X(08).
+       01  WS-INTEREST-RATE        PIC 9(02)V9(03).
+       01  WS-TIER-MAX-AMOUNT      PIC 9(09)V99.
+
+      *    JOINT/CO-BORROWER APPLICATIONS ARE DECISIONED TOGETHER ON
+      *    THE HIGHER OF THE TWO CREDIT SCORES.
+       01  WS-DECISION-SCORE       PIC 9(03).
+
+      *    APPROVAL THRESHOLD / RATE TABLE IS READ FROM RATETBL.DAT AT
+      *    STARTUP INSTEAD OF BEING HARDCODED, SO UNDERWRITING POLICY
+      *    CHANGES ARE A DATA CHANGE, NOT A PROGRAM CHANGE. LOADED THE
+      *    SAME WAY AS CUSTMAST.DAT (SEE WS-CUSTMAST-TABLE) SINCE THIS
+      *    BUILD HAS NO ISAM HANDLER FOR A TRUE KEYED LOOKUP. IF
+      *    RATETBL.DAT IS ABSENT, THE ORIGINAL HARDCODED PRIME/
+      *    STANDARD/SUBPRIME BANDS ARE LOADED AS DEFAULTS SO THE RUN
+      *    STILL PRODUCES TODAY'S POLICY RATHER THAN ABENDING.
+       01  WS-RATETBL-STATUS       PIC X(02).
+       01  WS-RATETBL-COUNT        PIC 9(03) VALUE 0.
+       01  WS-RATETBL-TABLE.
+           05  WS-RATETBL-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-RATETBL-COUNT
+                   INDEXED BY RT-IDX.
+               10  RTT-LOW-SCORE        PIC 9(03).
+               10  RTT-HIGH-SCORE       PIC 9(03).
+               10  RTT-TIER-NAME        PIC X(08).
+               10  RTT-INTEREST-RATE    PIC 9(02)V9(03).
+               10  RTT-MAX-AMOUNT       PIC 9(09)V99.
+       01  WS-MATCHED-TIER-IDX     PIC 9(03) VALUE 0.
+       01  WS-RATETBL-VALID-IDX    PIC 9(03).
+
+      *    CUSTMAST.DAT IS LOADED IN FULL AT STARTUP AND SEARCHED
+      *    IN MEMORY FOR EACH APPLICATION - THIS BUILD'S RUNTIME HAS
+      *    NO ISAM HANDLER CONFIGURED, SO A TRUE INDEXED FILE IS NOT
+      *    AVAILABLE; THIS GIVES THE SAME KEYED-LOOKUP BEHAVIOR.
+       01  WS-CUSTMAST-STATUS      PIC X(02).
+       01  WS-CUSTMAST-COUNT       PIC 9(05) VALUE 0.
+       01  WS-CUSTMAST-TABLE.
+           05  WS-CUSTMAST-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-CUSTMAST-COUNT
+                   INDEXED BY CM-IDX.
+               10  CMT-CUSTOMER-ID          PIC X(05).
+               10  CMT-ACTIVE-LOAN-FLAG     PIC X(01).
+               10  CMT-DEFAULT-FLAG         PIC X(01).
+               10  CMT-OPEN-LOAN-BALANCE    PIC 9(9)V99.
+       01  WS-CM-ACTIVE-LOAN-FLAG  PIC X(01).
+       01  WS-CM-DEFAULT-FLAG      PIC X(01).
+
+      *    SHARED SCRATCH FIELDS FOR LOOKUP-CUSTMAST-ENTRY-BY-ID SO
+      *    THE SAME SEARCH CAN BE RUN FOR BOTH THE PRIMARY APPLICANT
+      *    AND A CO-BORROWER, IF ONE IS PRESENT.
+       01  WS-LOOKUP-ID             PIC X(05).
+       01  WS-LOOKUP-ACTIVE-FLAG    PIC X(01).
+       01  WS-LOOKUP-DEFAULT-FLAG   PIC X(01).
+
+       01  WS-DENIAL-REASON-CODE   PIC X(04).
+       01  WS-DENIAL-REASON-TEXT   PIC X(40).
+
+      *    INPUT FIELD VALIDATION - MALFORMED RECORDS ARE ROUTED TO
+      *    REJECT-FILE INSTEAD OF FLOWING INTO RISK DECISIONING.
+       01  WS-REJECT-FLAG          PIC X(01) VALUE 'N'.
+           88  RECORD-REJECTED     VALUE 'Y'.
+           88  RECORD-VALID        VALUE 'N'.
+       01  WS-REJECTED-COUNT       PIC 9(05) VALUE 0.
+       01  WS-BAD-FIELD            PIC X(15).
+       01  WS-REJECT-REASON-TEXT   PIC X(40).
+
+      *    CHECKPOINT/RESTART CONTROL - RESTART.DAT REMEMBERS HOW FAR
+      *    A PRIOR RUN GOT SO A RERUN CAN SKIP ALREADY-PROCESSED
+      *    INPUT RECORDS INSTEAD OF DOUBLE-WRITING THE OUTPUT FILE.
+       01  WS-RESTART-STATUS        PIC X(02).
+       01  WS-SKIP-COUNT            PIC 9(05) VALUE 0.
+       01  WS-LAST-CUSTOMER-ID      PIC X(05) VALUE SPACES.
+      *    CHECKPOINTING EVERY RECORD (RATHER THAN EVERY NTH ONE) IS
+      *    WHAT KEEPS WS-SKIP-COUNT IN EXACT LOCKSTEP WITH THE ROWS
+      *    ALREADY WRITTEN TO LOAN-OUTPUT-FILE/EXCEPTION-FILE/
+      *    REJECT-FILE - A WIDER INTERVAL LEAVES A WINDOW WHERE A
+      *    CRASH AFTER THE LAST CHECKPOINT BUT AFTER MORE RECORDS HAVE
+      *    ALREADY BEEN WRITTEN CAUSES THOSE RECORDS TO BE REPROCESSED
+      *    AND DUPLICATED ON RESTART.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(03) VALUE 1.
+       01  WS-CHECKPOINT-QUOTIENT   PIC 9(05).
+       01  WS-CHECKPOINT-REMAINDER  PIC 9(05).
+
+      *    LOAN-OUTPUT-FILE HEADER/TRAILER CONTROL TOTALS.
+       01  WS-APPROVED-COUNT        PIC 9(05) VALUE 0.
+       01  WS-DENIED-COUNT          PIC 9(05) VALUE 0.
+       01  WS-TOTAL-APPROVED-AMT    PIC 9(09)V99 VALUE 0.
+
+       01  WS-OUTPUT-HEADER.
+           05  WS-HDR-RECORD-TYPE       PIC X(03) VALUE 'HDR'.
+           05  WS-HDR-RUN-DATE          PIC X(08).
+           05  WS-HDR-LAYOUT-VERSION    PIC X(04) VALUE 'V003'.
+           05  FILLER                   PIC X(72) VALUE SPACES.
+
+       01  WS-OUTPUT-TRAILER.
+           05  WS-TRL-RECORD-TYPE       PIC X(03) VALUE 'TRL'.
+           05  WS-TRL-TOTAL-COUNT       PIC 9(05).
+           05  WS-TRL-APPROVED-COUNT    PIC 9(05).
+           05  WS-TRL-DENIED-COUNT      PIC 9(05).
+           05  WS-TRL-REJECTED-COUNT    PIC 9(05).
+           05  WS-TRL-TOTAL-APPROVED-AMT PIC 9(09)V99.
+           05  FILLER                   PIC X(53) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           PERFORM LOAD-CUSTOMER-MASTER
+           PERFORM LOAD-RATE-TABLE
+           PERFORM VALIDATE-RATETBL-ORDER
+           PERFORM READ-RESTART-CONTROL
+
+      *    RESTART-FILE IS OPENED ONCE FOR THE WHOLE RUN AND EACH
+      *    CHECKPOINT JUST WRITES ANOTHER RECORD TO IT, SINCE THIS IS
+      *    A PER-RECORD CHECKPOINT (SEE WS-CHECKPOINT-INTERVAL BELOW)
+      *    AND REOPENING/CLOSING THE FILE ON EVERY INPUT RECORD WOULD
+      *    BE THE MOST EXPENSIVE STEP IN THE WHOLE RUN. READ-RESTART-
+      *    CONTROL ALREADY READ AND CLOSED ANY PRIOR RUN'S CHECKPOINT
+      *    LOG ABOVE, SO OPENING OUTPUT HERE STARTS THIS RUN'S LOG
+      *    FRESH WITHOUT LOSING THAT INFORMATION.
+           OPEN OUTPUT RESTART-FILE
+
            OPEN INPUT LOAN-INPUT-FILE
-           OPEN OUTPUT LOAN-OUTPUT-FILE
+           IF WS-SKIP-COUNT > 0
+      *        RESUMING A CHECKPOINTED RUN - EXTEND THE OUTPUT FILES
+      *        SO THE EARLIER PARTIAL RUN'S RECORDS ARE KEPT.
+               OPEN EXTEND LOAN-OUTPUT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT LOAN-OUTPUT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT REJECT-FILE
+               PERFORM WRITE-OUTPUT-HEADER
+           END-IF
+
+           MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT
+           PERFORM WS-SKIP-COUNT TIMES
+               READ LOAN-INPUT-FILE
+                   AT END
+                       SET EOF-REACHED TO TRUE
+               END-READ
+           END-PERFORM
 
            PERFORM UNTIL EOF-REACHED
                READ LOAN-INPUT-FILE
@@ -38,24 +197,462 @@
                        SET EOF-REACHED TO TRUE
                    NOT AT END
                        ADD 1 TO WS-RECORD-COUNT
-                       PERFORM PROCESS-LOAN-RECORD
+                       MOVE CUSTOMER-ID TO WS-LAST-CUSTOMER-ID
+                       PERFORM VALIDATE-LOAN-RECORD
+                       IF RECORD-REJECTED
+                           PERFORM WRITE-REJECT-RECORD
+                       ELSE
+                           PERFORM PROCESS-LOAN-RECORD
+                       END-IF
+                       PERFORM CHECKPOINT-IF-DUE
                END-READ
            END-PERFORM
 
+           PERFORM WRITE-OUTPUT-TRAILER
+
            CLOSE LOAN-INPUT-FILE
            CLOSE LOAN-OUTPUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE REJECT-FILE
+
+           PERFORM WRITE-COMPLETION-CHECKPOINT
+           CLOSE RESTART-FILE
 
            DISPLAY 'TOTAL LOAN APPLICATIONS PROCESSED: ' WS-RECORD-COUNT
            STOP RUN.
 
+       VALIDATE-LOAN-RECORD.
+      *    CATCH MALFORMED INPUT BEFORE IT REACHES RISK DECISIONING -
+      *    A BLANK ID, A ZERO/NON-NUMERIC AMOUNT, OR A SCORE OUTSIDE
+      *    THE VALID 300-850 RANGE ARE ROUTED TO REJECT-FILE INSTEAD
+      *    OF BEING SILENTLY PROCESSED AS A NORMAL APPLICATION.
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-BAD-FIELD
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+
+           IF CUSTOMER-ID = SPACES
+               SET RECORD-REJECTED TO TRUE
+               MOVE 'CUSTOMER-ID'    TO WS-BAD-FIELD
+               MOVE 'CUSTOMER ID IS BLANK'
+                                     TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF LOAN-AMOUNT NOT NUMERIC
+                       OR LOAN-AMOUNT = 0
+                   SET RECORD-REJECTED TO TRUE
+                   MOVE 'LOAN-AMOUNT'   TO WS-BAD-FIELD
+                   MOVE 'LOAN AMOUNT IS MISSING OR ZERO'
+                                        TO WS-REJECT-REASON-TEXT
+               ELSE
+                   IF CREDIT-SCORE NOT NUMERIC
+                           OR CREDIT-SCORE < 300
+                           OR CREDIT-SCORE > 850
+                       SET RECORD-REJECTED TO TRUE
+                       MOVE 'CREDIT-SCORE'  TO WS-BAD-FIELD
+                       MOVE 'CREDIT SCORE IS OUT OF VALID RANGE'
+                                            TO WS-REJECT-REASON-TEXT
+                   ELSE
+                       IF HAS-CO-BORROWER
+                               AND CO-BORROWER-ID = SPACES
+                           SET RECORD-REJECTED TO TRUE
+                           MOVE 'CO-BORROWER-ID' TO WS-BAD-FIELD
+                           MOVE 'CO-BORROWER ID IS BLANK'
+                                               TO WS-REJECT-REASON-TEXT
+                       ELSE
+                           IF HAS-CO-BORROWER
+                                   AND (CO-BORROWER-SCORE NOT NUMERIC
+                                   OR CO-BORROWER-SCORE < 300
+                                   OR CO-BORROWER-SCORE > 850)
+                               SET RECORD-REJECTED TO TRUE
+                               MOVE 'CO-BORROWER-SCR' TO WS-BAD-FIELD
+                               MOVE 'CO-BORROWER SCORE OUT OF RANGE'
+                                            TO WS-REJECT-REASON-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF RECORD-REJECTED
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE CUSTOMER-ID           TO REJ-CUSTOMER-ID
+           MOVE CUSTOMER-NAME         TO REJ-CUSTOMER-NAME
+           MOVE WS-BAD-FIELD          TO REJ-BAD-FIELD
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD.
+
        PROCESS-LOAN-RECORD.
-           IF CREDIT-SCORE >= 700
-               MOVE 'APPROVED' TO WS-CUSTOMER-STATUS
+           PERFORM LOOKUP-CUSTOMER-MASTER
+           PERFORM DETERMINE-DECISION-SCORE
+           PERFORM DETERMINE-RISK-TIER
+
+           IF WS-CM-ACTIVE-LOAN-FLAG = 'Y'
+               MOVE 'DENIED  ' TO WS-RISK-TIER
+               MOVE 0          TO WS-INTEREST-RATE
+               MOVE 'RC02'     TO WS-DENIAL-REASON-CODE
+               MOVE 'CUSTOMER HAS AN ACTIVE LOAN ON FILE'
+                               TO WS-DENIAL-REASON-TEXT
            ELSE
-               MOVE 'DENIED' TO WS-CUSTOMER-STATUS
+               IF WS-CM-DEFAULT-FLAG = 'Y'
+                   MOVE 'DENIED  ' TO WS-RISK-TIER
+                   MOVE 0          TO WS-INTEREST-RATE
+                   MOVE 'RC03'     TO WS-DENIAL-REASON-CODE
+                   MOVE 'CUSTOMER HAS A RECORDED DEFAULT'
+                                   TO WS-DENIAL-REASON-TEXT
+               END-IF
            END-IF
-           STRING CUSTOMER-ID DELIMITED BY SPACE
-                  CUSTOMER-NAME DELIMITED BY SPACE
-                  WS-CUSTOMER-STATUS DELIMITED BY SPACE
-                  INTO LOAN-OUTPUT-RECORD
+
+           MOVE 'DET'             TO LOR-RECORD-TYPE
+           MOVE CUSTOMER-ID       TO LOR-CUSTOMER-ID
+           MOVE CUSTOMER-NAME     TO LOR-CUSTOMER-NAME
+           MOVE WS-RISK-TIER      TO LOR-RISK-TIER
+           MOVE WS-INTEREST-RATE  TO LOR-INTEREST-RATE
+      *    LOR-CREDIT-SCORE REFLECTS THE SCORE DETERMINE-RISK-TIER
+      *    ACTUALLY DECISIONED ON (DETERMINE-DECISION-SCORE'S BLENDED
+      *    WS-DECISION-SCORE FOR A JOINT APPLICATION), NOT JUST THE
+      *    PRIMARY APPLICANT'S RAW SCORE - OTHERWISE DOWNSTREAM
+      *    REPORTING (SUMMRPT.cbl'S CREDIT-BAND SPLIT) BUCKETS THE
+      *    APPLICATION BY A SCORE IT WASN'T ACTUALLY APPROVED ON.
+           MOVE WS-DECISION-SCORE TO LOR-CREDIT-SCORE
+           MOVE LOAN-AMOUNT       TO LOR-LOAN-AMOUNT
+
+           IF HAS-CO-BORROWER
+               MOVE CO-BORROWER-ID   TO LOR-CO-BORROWER-ID
+               MOVE CO-BORROWER-NAME TO LOR-CO-BORROWER-NAME
+           ELSE
+               MOVE SPACES TO LOR-CO-BORROWER-ID
+               MOVE SPACES TO LOR-CO-BORROWER-NAME
+           END-IF
+
+           IF WS-RISK-TIER = 'DENIED  '
+               MOVE 'DENIED'   TO LOR-STATUS
+               ADD 1 TO WS-DENIED-COUNT
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               MOVE 'APPROVED' TO LOR-STATUS
+               ADD 1 TO WS-APPROVED-COUNT
+               ADD LOAN-AMOUNT TO WS-TOTAL-APPROVED-AMT
+           END-IF
+
+           WRITE LOAN-OUTPUT-RECORD.
+
+       WRITE-OUTPUT-HEADER.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-HDR-RUN-DATE
+           MOVE WS-OUTPUT-HEADER TO LOAN-OUTPUT-RECORD
+           WRITE LOAN-OUTPUT-RECORD.
+
+       WRITE-OUTPUT-TRAILER.
+           MOVE WS-RECORD-COUNT      TO WS-TRL-TOTAL-COUNT
+           MOVE WS-APPROVED-COUNT    TO WS-TRL-APPROVED-COUNT
+           MOVE WS-DENIED-COUNT      TO WS-TRL-DENIED-COUNT
+           MOVE WS-REJECTED-COUNT    TO WS-TRL-REJECTED-COUNT
+           MOVE WS-TOTAL-APPROVED-AMT TO WS-TRL-TOTAL-APPROVED-AMT
+           MOVE WS-OUTPUT-TRAILER TO LOAN-OUTPUT-RECORD
            WRITE LOAN-OUTPUT-RECORD.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE CUSTOMER-ID           TO EXC-CUSTOMER-ID
+           MOVE CUSTOMER-NAME         TO EXC-CUSTOMER-NAME
+           MOVE WS-DENIAL-REASON-CODE TO EXC-REASON-CODE
+           MOVE WS-DENIAL-REASON-TEXT TO EXC-REASON-TEXT
+           WRITE EXCEPTION-RECORD.
+
+       LOAD-CUSTOMER-MASTER.
+      *    IF CUSTMAST.DAT IS ABSENT, TREAT EVERY APPLICANT AS A NEW
+      *    CUSTOMER RATHER THAN ABENDING THE RUN.
+           OPEN INPUT CUSTMAST-FILE
+           IF WS-CUSTMAST-STATUS = '00'
+               PERFORM UNTIL EOF-REACHED
+                   READ CUSTMAST-FILE
+                       AT END
+                           SET EOF-REACHED TO TRUE
+                       NOT AT END
+                           PERFORM LOAD-CUSTMAST-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTMAST-FILE
+               SET NOT-EOF TO TRUE
+           END-IF.
+
+       LOAD-CUSTMAST-ENTRY.
+           ADD 1 TO WS-CUSTMAST-COUNT
+           MOVE CM-CUSTOMER-ID
+               TO CMT-CUSTOMER-ID (WS-CUSTMAST-COUNT)
+           MOVE CM-ACTIVE-LOAN-FLAG
+               TO CMT-ACTIVE-LOAN-FLAG (WS-CUSTMAST-COUNT)
+           MOVE CM-DEFAULT-FLAG
+               TO CMT-DEFAULT-FLAG (WS-CUSTMAST-COUNT)
+           MOVE CM-OPEN-LOAN-BALANCE
+               TO CMT-OPEN-LOAN-BALANCE (WS-CUSTMAST-COUNT).
+
+       LOOKUP-CUSTOMER-MASTER.
+      *    A CUSTOMER WITH NO CUSTMAST RECORD IS TREATED AS A NEW
+      *    CUSTOMER, NOT AS ACTIVE-LOAN OR DEFAULT. ON A JOINT
+      *    APPLICATION THE CO-BORROWER IS LOOKED UP TOO, SINCE THE
+      *    PAIR IS DECISIONED TOGETHER (REQ 007) - AN ACTIVE LOAN OR
+      *    DEFAULT ON EITHER APPLICANT MUST FORCE THE SAME DENIAL.
+           MOVE 'N' TO WS-CM-ACTIVE-LOAN-FLAG
+           MOVE 'N' TO WS-CM-DEFAULT-FLAG
+
+           MOVE CUSTOMER-ID TO WS-LOOKUP-ID
+           PERFORM LOOKUP-CUSTMAST-ENTRY-BY-ID
+           IF WS-LOOKUP-ACTIVE-FLAG = 'Y'
+               MOVE 'Y' TO WS-CM-ACTIVE-LOAN-FLAG
+           END-IF
+           IF WS-LOOKUP-DEFAULT-FLAG = 'Y'
+               MOVE 'Y' TO WS-CM-DEFAULT-FLAG
+           END-IF
+
+           IF HAS-CO-BORROWER
+               MOVE CO-BORROWER-ID TO WS-LOOKUP-ID
+               PERFORM LOOKUP-CUSTMAST-ENTRY-BY-ID
+               IF WS-LOOKUP-ACTIVE-FLAG = 'Y'
+                   MOVE 'Y' TO WS-CM-ACTIVE-LOAN-FLAG
+               END-IF
+               IF WS-LOOKUP-DEFAULT-FLAG = 'Y'
+                   MOVE 'Y' TO WS-CM-DEFAULT-FLAG
+               END-IF
+           END-IF.
+
+       LOOKUP-CUSTMAST-ENTRY-BY-ID.
+      *    SEARCHES WS-CUSTMAST-ENTRY FOR WS-LOOKUP-ID AND RETURNS ITS
+      *    FLAGS IN WS-LOOKUP-ACTIVE-FLAG/WS-LOOKUP-DEFAULT-FLAG SO
+      *    LOOKUP-CUSTOMER-MASTER CAN RUN THE SAME SEARCH FOR BOTH THE
+      *    PRIMARY APPLICANT AND A CO-BORROWER.
+           MOVE 'N' TO WS-LOOKUP-ACTIVE-FLAG
+           MOVE 'N' TO WS-LOOKUP-DEFAULT-FLAG
+           SET CM-IDX TO 1
+           SEARCH WS-CUSTMAST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN CMT-CUSTOMER-ID (CM-IDX) = WS-LOOKUP-ID
+                   MOVE CMT-ACTIVE-LOAN-FLAG (CM-IDX)
+                       TO WS-LOOKUP-ACTIVE-FLAG
+                   MOVE CMT-DEFAULT-FLAG (CM-IDX)
+                       TO WS-LOOKUP-DEFAULT-FLAG
+           END-SEARCH.
+
+       LOAD-RATE-TABLE.
+      *    IF RATETBL.DAT IS ABSENT, FALL BACK TO THE ORIGINAL
+      *    HARDCODED BANDS RATHER THAN ABENDING THE RUN.
+           OPEN INPUT RATETBL-FILE
+           IF WS-RATETBL-STATUS = '00'
+               PERFORM UNTIL EOF-REACHED
+                   READ RATETBL-FILE
+                       AT END
+                           SET EOF-REACHED TO TRUE
+                       NOT AT END
+                           PERFORM LOAD-RATETBL-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE RATETBL-FILE
+               SET NOT-EOF TO TRUE
+               IF WS-RATETBL-COUNT = 0
+      *            RATETBL.DAT EXISTS BUT HAS NO ROWS - TREAT THE
+      *            SAME AS A MISSING FILE (FALL BACK TO DEFAULTS)
+      *            RATHER THAN SILENTLY DENYING EVERY APPLICATION
+      *            WITH AN EMPTY TABLE.
+                   DISPLAY 'RATETBL.DAT IS PRESENT BUT EMPTY - '
+                       'FALLING BACK TO DEFAULT RATE TABLE'
+                   PERFORM LOAD-DEFAULT-RATE-TABLE
+               END-IF
+           ELSE
+               PERFORM LOAD-DEFAULT-RATE-TABLE
+           END-IF.
+
+       VALIDATE-RATETBL-ORDER.
+      *    DETERMINE-RISK-TIER'S STEP-DOWN WALKS FORWARD THROUGH
+      *    WS-RATETBL-TABLE ASSUMING ROWS ARE ORDERED BEST-TIER-FIRST
+      *    (DESCENDING RT-LOW-SCORE). RATETBL.DAT IS AN UNDERWRITING-
+      *    EDITED DATA FILE WITH NO STRUCTURAL GUARANTEE OF THAT
+      *    ORDER, SO CHECK IT HERE AND ABEND CLEARLY RATHER THAN
+      *    SILENTLY MIS-RANKING OR MIS-STEPPING TIERS.
+           SET RT-IDX TO 1
+           SET WS-RATETBL-VALID-IDX TO 2
+           PERFORM UNTIL WS-RATETBL-VALID-IDX > WS-RATETBL-COUNT
+               IF RTT-LOW-SCORE (WS-RATETBL-VALID-IDX)
+                       NOT LESS THAN RTT-LOW-SCORE (RT-IDX)
+                   DISPLAY 'RATETBL.DAT NOT SORTED BEST-TIER-FIRST - '
+                       'ROW ' WS-RATETBL-VALID-IDX ' LOW-SCORE '
+                       RTT-LOW-SCORE (WS-RATETBL-VALID-IDX)
+                       ' NOT BELOW ROW ' RT-IDX ' LOW-SCORE '
+                       RTT-LOW-SCORE (RT-IDX)
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               SET RT-IDX UP BY 1
+               SET WS-RATETBL-VALID-IDX UP BY 1
+           END-PERFORM.
+
+       LOAD-RATETBL-ENTRY.
+      *    WS-RATETBL-TABLE'S OCCURS CLAUSE CAPS IT AT 20 ROWS -
+      *    RATETBL.DAT IS UNDERWRITING-EDITED WITH NO STRUCTURAL
+      *    GUARANTEE IT STAYS WITHIN THAT, SO ABEND CLEARLY ON A ROW
+      *    THAT WOULD OVERFLOW THE TABLE RATHER THAN WRITING PAST IT.
+           IF WS-RATETBL-COUNT = 20
+               DISPLAY 'RATETBL.DAT HAS MORE THAN 20 ROWS - '
+                   'WS-RATETBL-TABLE ONLY HOLDS 20'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-RATETBL-COUNT
+           MOVE RT-LOW-SCORE
+               TO RTT-LOW-SCORE (WS-RATETBL-COUNT)
+           MOVE RT-HIGH-SCORE
+               TO RTT-HIGH-SCORE (WS-RATETBL-COUNT)
+           MOVE RT-TIER-NAME
+               TO RTT-TIER-NAME (WS-RATETBL-COUNT)
+           MOVE RT-INTEREST-RATE
+               TO RTT-INTEREST-RATE (WS-RATETBL-COUNT)
+           MOVE RT-MAX-AMOUNT
+               TO RTT-MAX-AMOUNT (WS-RATETBL-COUNT).
+
+       LOAD-DEFAULT-RATE-TABLE.
+           MOVE 3 TO WS-RATETBL-COUNT
+           MOVE 750 TO RTT-LOW-SCORE (1)
+           MOVE 999 TO RTT-HIGH-SCORE (1)
+           MOVE 'PRIME   ' TO RTT-TIER-NAME (1)
+           MOVE 4.500 TO RTT-INTEREST-RATE (1)
+           MOVE 500000.00 TO RTT-MAX-AMOUNT (1)
+           MOVE 700 TO RTT-LOW-SCORE (2)
+           MOVE 749 TO RTT-HIGH-SCORE (2)
+           MOVE 'STANDARD' TO RTT-TIER-NAME (2)
+           MOVE 6.500 TO RTT-INTEREST-RATE (2)
+           MOVE 350000.00 TO RTT-MAX-AMOUNT (2)
+           MOVE 650 TO RTT-LOW-SCORE (3)
+           MOVE 699 TO RTT-HIGH-SCORE (3)
+           MOVE 'SUBPRIME' TO RTT-TIER-NAME (3)
+           MOVE 9.500 TO RTT-INTEREST-RATE (3)
+           MOVE 200000.00 TO RTT-MAX-AMOUNT (3).
+
+       DETERMINE-DECISION-SCORE.
+      *    A JOINT APPLICATION IS DECISIONED ON THE HIGHER OF THE
+      *    PRIMARY AND CO-BORROWER CREDIT SCORES.
+           MOVE CREDIT-SCORE TO WS-DECISION-SCORE
+           IF HAS-CO-BORROWER
+                   AND CO-BORROWER-SCORE > CREDIT-SCORE
+               MOVE CO-BORROWER-SCORE TO WS-DECISION-SCORE
+           END-IF.
+
+       DETERMINE-RISK-TIER.
+      *    ASSIGN THE TIER AND RATE FOR THE DECISION-SCORE BAND BY
+      *    SEARCHING WS-RATETBL-TABLE (LOADED FROM RATETBL.DAT), THEN
+      *    STEP DOWN THROUGH THE TABLE'S REMAINING ROWS IF THE LOAN
+      *    AMOUNT IS TOO LARGE FOR THE MATCHED BAND'S RISK APPETITE.
+      *    ROWS MUST BE ORDERED BEST-TIER-FIRST FOR THE STEP-DOWN TO
+      *    WALK TOWARD PROGRESSIVELY LOWER TIERS.
+           MOVE SPACES TO WS-DENIAL-REASON-CODE
+           MOVE SPACES TO WS-DENIAL-REASON-TEXT
+           MOVE 0 TO WS-MATCHED-TIER-IDX
+
+           SET RT-IDX TO 1
+           SEARCH WS-RATETBL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-DECISION-SCORE >= RTT-LOW-SCORE (RT-IDX)
+                       AND WS-DECISION-SCORE <= RTT-HIGH-SCORE (RT-IDX)
+                   SET WS-MATCHED-TIER-IDX TO RT-IDX
+                   MOVE RTT-TIER-NAME (RT-IDX)     TO WS-RISK-TIER
+                   MOVE RTT-INTEREST-RATE (RT-IDX) TO WS-INTEREST-RATE
+                   MOVE RTT-MAX-AMOUNT (RT-IDX)   TO WS-TIER-MAX-AMOUNT
+           END-SEARCH
+
+           IF WS-MATCHED-TIER-IDX = 0
+               MOVE 'DENIED  '   TO WS-RISK-TIER
+               MOVE 0            TO WS-INTEREST-RATE
+               MOVE 'RC01'       TO WS-DENIAL-REASON-CODE
+               MOVE 'CREDIT SCORE BELOW MINIMUM THRESHOLD'
+                                 TO WS-DENIAL-REASON-TEXT
+           END-IF
+
+           PERFORM UNTIL WS-MATCHED-TIER-IDX = 0
+                   OR LOAN-AMOUNT NOT > WS-TIER-MAX-AMOUNT
+               ADD 1 TO WS-MATCHED-TIER-IDX
+               IF WS-MATCHED-TIER-IDX > WS-RATETBL-COUNT
+                   MOVE 0            TO WS-MATCHED-TIER-IDX
+                   MOVE 'DENIED  '   TO WS-RISK-TIER
+                   MOVE 0            TO WS-INTEREST-RATE
+                   MOVE 0            TO WS-TIER-MAX-AMOUNT
+                   MOVE 'RC04'       TO WS-DENIAL-REASON-CODE
+                   MOVE 'LOAN AMOUNT EXCEEDS MAX FOR RISK TIER'
+                                     TO WS-DENIAL-REASON-TEXT
+               ELSE
+                   MOVE RTT-TIER-NAME (WS-MATCHED-TIER-IDX)
+                       TO WS-RISK-TIER
+                   MOVE RTT-INTEREST-RATE (WS-MATCHED-TIER-IDX)
+                       TO WS-INTEREST-RATE
+                   MOVE RTT-MAX-AMOUNT (WS-MATCHED-TIER-IDX)
+                       TO WS-TIER-MAX-AMOUNT
+               END-IF
+           END-PERFORM.
+
+       READ-RESTART-CONTROL.
+      *    IF A PRIOR RUN LEFT AN IN-PROGRESS CHECKPOINT, RESUME
+      *    AFTER THE LAST RECORD IT PROCESSED INSTEAD OF REPROCESSING
+      *    THE WHOLE INPUT FILE FROM THE TOP. RESTART-FILE IS A LOG
+      *    OF EVERY CHECKPOINT THE PRIOR RUN WROTE (SEE WRITE-RESTART-
+      *    FILE), NOT JUST ONE RECORD, SO READ IT TO END-OF-FILE AND
+      *    KEEP ONLY THE LAST ONE - THAT IS THE MOST RECENT CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           SET NOT-EOF TO TRUE
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               PERFORM UNTIL EOF-REACHED
+                   READ RESTART-FILE
+                       AT END
+                           SET EOF-REACHED TO TRUE
+                       NOT AT END
+                           IF RST-STATUS = 'I'
+                               MOVE RST-RECORD-COUNT
+                                   TO WS-SKIP-COUNT
+                               MOVE RST-APPROVED-COUNT
+                                   TO WS-APPROVED-COUNT
+                               MOVE RST-DENIED-COUNT
+                                   TO WS-DENIED-COUNT
+                               MOVE RST-REJECTED-COUNT
+                                   TO WS-REJECTED-COUNT
+                               MOVE RST-TOTAL-APPROVED-AMT
+                                   TO WS-TOTAL-APPROVED-AMT
+                           ELSE
+                               MOVE 0 TO WS-SKIP-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+               SET NOT-EOF TO TRUE
+           END-IF.
+
+       CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           PERFORM FILL-RESTART-RECORD
+           MOVE 'I'                 TO RST-STATUS
+           PERFORM WRITE-RESTART-FILE.
+
+       WRITE-COMPLETION-CHECKPOINT.
+           PERFORM FILL-RESTART-RECORD
+           MOVE 'C'                 TO RST-STATUS
+           PERFORM WRITE-RESTART-FILE.
+
+       FILL-RESTART-RECORD.
+           MOVE WS-LAST-CUSTOMER-ID   TO RST-LAST-CUSTOMER-ID
+           MOVE WS-RECORD-COUNT       TO RST-RECORD-COUNT
+           MOVE WS-APPROVED-COUNT     TO RST-APPROVED-COUNT
+           MOVE WS-DENIED-COUNT       TO RST-DENIED-COUNT
+           MOVE WS-REJECTED-COUNT     TO RST-REJECTED-COUNT
+           MOVE WS-TOTAL-APPROVED-AMT TO RST-TOTAL-APPROVED-AMT.
+
+       WRITE-RESTART-FILE.
+      *    RESTART-FILE IS OPENED ONCE FOR THE WHOLE RUN (SEE THE
+      *    PROCEDURE DIVISION'S OPEN OUTPUT RESTART-FILE) - JUST
+      *    APPEND THIS CHECKPOINT'S RECORD RATHER THAN PAYING FOR AN
+      *    OPEN/CLOSE CYCLE ON EVERY SINGLE INPUT RECORD.
+           WRITE RESTART-RECORD.
